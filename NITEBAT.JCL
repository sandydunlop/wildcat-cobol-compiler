@@ -0,0 +1,40 @@
+//NITEBAT  JOB (ACCTNO),'STUDENT BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NITEBAT - NIGHTLY STUDENT FILE MAINTENANCE JOB STREAM         *
+//*                                                                *
+//* STEP1 RUNS BOTBEER AS A CANARY - IT IS A QUICK, DETERMINISTIC *
+//* SMOKE TEST OF THE COMPILER/RUNTIME ON THIS SYSTEM.  IF BOTBEER*
+//* CANNOT COMPLETE CLEANLY (RETURN CODE 4, BAD STARTING COUNT OR *
+//* AN ABEND) WE DO NOT TRUST THE RUNTIME ENOUGH TO LET IT TOUCH   *
+//* THE STUDENT MASTER, SO STEP2 IS BYPASSED.                     *
+//*                                                                *
+//* BOTH STEPS OPEN THEIR FILES (STUDENTS.DAT, STUDERR.DAT,        *
+//* AUDITLOG.DAT, BEEROUT.DAT) BY FIXED LITERAL NAME IN THE JOB'S  *
+//* WORKING DIRECTORY - THE SELECT/ASSIGN CLAUSES IN BOTBEER AND   *
+//* FILE-TEST-PROG NAME THOSE FILES DIRECTLY RATHER THAN THROUGH A *
+//* SYMBOLIC DDNAME, SO THERE IS NO DD STATEMENT HERE THAT COULD   *
+//* REDIRECT THEM.  STEPLIB LOCATES THE LOAD MODULE; SYSIN/SYSOUT  *
+//* ARE THE ONLY DD'S EITHER STEP NEEDS.                           *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//*   ORIGINAL - JOB STREAM WRITTEN TO WIRE THE BOTBEER CANARY IN  *
+//*              AHEAD OF THE STUDENT FILE MAINTENANCE STEP        *
+//*--------------------------------------------------------------*
+//* STEP2 RUNS LOAD MODULE FILETEST, THE LINK-EDITED NAME FOR      *
+//* FILE-TEST-PROG (PROGRAM-ID NAMES ARE NOT VALID LOAD MODULE     *
+//* NAMES - SEE THE LINK-EDIT JCL IN PROD.STUDENT.LOADLIB).        *
+//*--------------------------------------------------------------*
+//*
+//STEP1    EXEC PGM=BOTBEER,PARM='10'
+//STEPLIB  DD   DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP2 IS BYPASSED WHEN STEP1 COMES BACK WITH RETURN CODE 4 -  *
+//* THE CANARY'S SIGNAL THAT SOMETHING ON THIS RUNTIME IS WRONG.  *
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=FILETEST,COND=(4,EQ,STEP1)
+//STEPLIB  DD   DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+//SYSOUT   DD   SYSOUT=*
