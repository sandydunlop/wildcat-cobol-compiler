@@ -0,0 +1,55 @@
+000010*----------------------------------------------------------------
+000020*CAPMAINT.CBL
+000030*Course-capacity master file loader.
+000040*
+000050*Builds COURSCAP.DAT (CourseCapFile), the course-capacity master
+000060*read by CAPCHECK to reconcile enrollment against how many seats
+000070*a course actually has.  Accepts course code/description/capacity
+000080*entries from the operator until a blank entry ends the run, the
+000090*same convention FILE-TEST-PROG originally used to build
+000100*STUDENTS.DAT.
+000110*
+000120*Modification history
+000130*  Original - new program written alongside the class roster
+000140*             report.
+000150*----------------------------------------------------------------
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID.   CAP-MAINT-PROG.
+000180 AUTHOR.       SANDY DUNLOP.
+000190 
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CourseCapFile ASSIGN TO "COURSCAP.DAT"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250 
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  CourseCapFile.
+000290 COPY "CAPREC.CPY".
+000300 
+000310 WORKING-STORAGE SECTION.
+000320 01  CapEntryCount           PIC 9(5)  VALUE ZERO.
+000330 
+000340 PROCEDURE DIVISION.
+000350 MAIN-PARAGRAPH.
+000360     OPEN OUTPUT CourseCapFile
+000370     DISPLAY "Course capacity maintenance"
+000380     DISPLAY "Enter no data to end"
+000390     PERFORM GetCourseCapRecord
+000400     PERFORM UNTIL CourseCapRec = SPACES
+000410         WRITE CourseCapRec
+000420         ADD 1 TO CapEntryCount
+000430         PERFORM GetCourseCapRecord
+000440     END-PERFORM
+000450     CLOSE CourseCapFile
+000460     DISPLAY "Courses on file: " CapEntryCount
+000470     STOP RUN.
+000480 
+000490*----------------------------------------------------------------
+000500*GetCourseCapRecord - display the entry template and accept one
+000510*course-capacity record from the operator.
+000520*----------------------------------------------------------------
+000530 GetCourseCapRecord.
+000540     DISPLAY "CCCCDDDDDDDDDDDDDDDDDDDDDDDDDDDDNNNN"
+000550     ACCEPT CourseCapRec.
