@@ -0,0 +1,109 @@
+000010*----------------------------------------------------------------
+000020*CSVXTRACT.CBL
+000030*Student master CSV extract.
+000040*
+000050*Reads STUDENTS.DAT and writes a comma-delimited extract to
+000060*STUDCSV.DAT for the registrar's system, with a header row and
+000070*DateOfBirth reformatted as YYYY-MM-DD.
+000080*
+000090*Modification history
+000100*  Original - new program written alongside the class roster
+000110*             report.
+000120*----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   CSV-EXTRACT-PROG.
+000150 AUTHOR.       SANDY DUNLOP.
+000160 
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS StudentId.
+000250 
+000260     SELECT CsvFile ASSIGN TO "STUDCSV.DAT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280 
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  StudentFile.
+000320 COPY "STUDREC.CPY".
+000330 
+000340 FD  CsvFile.
+000350 01  CsvLine                 PIC X(80).
+000360 
+000370 WORKING-STORAGE SECTION.
+000390 01  CsvHeaderLine           PIC X(80) VALUE
+000400     'StudentId,Surname,Initials,DateOfBirth,CourseCode,Gender'.
+000410 
+000420 01  CsvDetailFields.
+000430     05  CsvIdField          PIC 9(7).
+000440     05  FILLER              PIC X     VALUE ','.
+000450     05  CsvSurnameField     PIC X(8).
+000460     05  FILLER              PIC X     VALUE ','.
+000470     05  CsvInitialsField    PIC XX.
+000480     05  FILLER              PIC X     VALUE ','.
+000490     05  CsvDobField.
+000500         10  CsvDobYear      PIC 9(4).
+000510         10  FILLER          PIC X     VALUE '-'.
+000520         10  CsvDobMonth     PIC 9(2).
+000530         10  FILLER          PIC X     VALUE '-'.
+000540         10  CsvDobDay       PIC 9(2).
+000550     05  FILLER              PIC X     VALUE ','.
+000560     05  CsvCourseField      PIC X(4).
+000570     05  FILLER              PIC X     VALUE ','.
+000580     05  CsvGenderField      PIC X.
+000590 
+000600 01  RecordCount             PIC 9(5)  VALUE ZERO.
+000610 
+000620 PROCEDURE DIVISION.
+000630 MAIN-PARAGRAPH.
+000640     PERFORM INITIALIZE-CSV-FILES
+000650     PERFORM EXTRACT-STUDENT-RECORD UNTIL EndOfStudentFile
+000660     PERFORM TERMINATE-CSV-FILES
+000670     STOP RUN.
+000680 
+000690*----------------------------------------------------------------
+000700*INITIALIZE-CSV-FILES - open the master for sequential read (in
+000710*ascending StudentId order) and the CSV extract for output, and
+000720*write the header row.
+000730*----------------------------------------------------------------
+000740 INITIALIZE-CSV-FILES.
+000750     OPEN INPUT StudentFile
+000760     OPEN OUTPUT CsvFile
+000770     MOVE CsvHeaderLine TO CsvLine
+000780     WRITE CsvLine
+000790     READ StudentFile NEXT
+000800         AT END SET EndOfStudentFile TO TRUE
+000810     END-READ.
+000820 
+000830*----------------------------------------------------------------
+000840*EXTRACT-STUDENT-RECORD - build one CSV detail line from the
+000850*current StudentRec and read the next one.
+000860*----------------------------------------------------------------
+000870 EXTRACT-STUDENT-RECORD.
+000880     MOVE StudentId TO CsvIdField
+000890     MOVE Surname TO CsvSurnameField
+000900     MOVE Initials TO CsvInitialsField
+000910     MOVE YOBirth TO CsvDobYear
+000920     MOVE MOBirth TO CsvDobMonth
+000930     MOVE DOBirth TO CsvDobDay
+000940     MOVE CourseCode TO CsvCourseField
+000950     MOVE Gender TO CsvGenderField
+000960     MOVE SPACES TO CsvLine
+000970     MOVE CsvDetailFields TO CsvLine
+000980     WRITE CsvLine
+000990     ADD 1 TO RecordCount
+001000     READ StudentFile NEXT
+001010         AT END SET EndOfStudentFile TO TRUE
+001020     END-READ.
+001030 
+001040*----------------------------------------------------------------
+001050*TERMINATE-CSV-FILES - close down and show how many records were
+001060*extracted.
+001070*----------------------------------------------------------------
+001080 TERMINATE-CSV-FILES.
+001090     CLOSE StudentFile
+001100     CLOSE CsvFile
+001110     DISPLAY "Records extracted: " RecordCount.
