@@ -0,0 +1,212 @@
+000010*----------------------------------------------------------------
+000020*CLASSROSTER.CBL
+000030*Class roster report.
+000040*
+000050*Reads STUDENTS.DAT, sorts it by CourseCode and StudentId, and
+000060*prints a page-headed roster grouped by course, with a headcount
+000070*after each course and a grand total at the end.
+000080*
+000090*Modification history
+000100*  Original - new program written alongside the student master
+000110*             maintenance edit checks.
+000120*----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   CLASS-ROSTER-PROG.
+000150 AUTHOR.       SANDY DUNLOP.
+000160 
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000205         ORGANIZATION IS INDEXED
+000207         ACCESS MODE IS SEQUENTIAL
+000209         RECORD KEY IS StudentId.
+000220 
+000230     SELECT RosterSortFile ASSIGN TO "ROSTSORT.DAT".
+000240 
+000250     SELECT RosterFile ASSIGN TO "CLASSRPT.DAT"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270 
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  StudentFile.
+000310 COPY "STUDREC.CPY".
+000320 
+000330 SD  RosterSortFile.
+000340 01  RosterSortRec.
+000350     02  SortStudentId      PIC 9(7).
+000360     02  SortStudentName.
+000370         03 SortSurname     PIC X(8).
+000380         03 SortInitials    PIC XX.
+000390     02  SortDateOfBirth.
+000400         03 SortYOBirth     PIC 9(4).
+000410         03 SortMOBirth     PIC 9(2).
+000420         03 SortDOBirth     PIC 9(2).
+000430     02  SortCourseCode     PIC X(4).
+000440     02  SortGender         PIC X.
+000450 
+000460 FD  RosterFile.
+000470 01  RosterLine              PIC X(80).
+000480 
+000490 WORKING-STORAGE SECTION.
+000500 COPY "COURSTAB.CPY".
+000510 
+000520 01  PageHeading1.
+000530     05  FILLER              PIC X(30) VALUE SPACES.
+000540     05  FILLER          PIC X(19) VALUE 'CLASS ROSTER REPORT'.
+000550     05  FILLER              PIC X(10) VALUE SPACES.
+000560     05  FILLER              PIC X(5)  VALUE 'PAGE '.
+000570     05  HdgPageNumber       PIC ZZZ9.
+000580 
+000590 01  PageHeading2.
+000600     05  FILLER              PIC X(9)  VALUE 'COURSE: '.
+000610     05  HdgCourseCode       PIC X(4).
+000620     05  FILLER              PIC X(2)  VALUE SPACES.
+000630     05  HdgCourseDesc       PIC X(20).
+000640 
+000650 01  ColumnHeading.
+000660     05  FILLER              PIC X(10) VALUE 'STUDENT ID'.
+000670     05  FILLER              PIC X(2)  VALUE SPACES.
+000680     05  FILLER              PIC X(10) VALUE 'NAME'.
+000690     05  FILLER              PIC X(10) VALUE SPACES.
+000700     05  FILLER              PIC X(13) VALUE 'DATE OF BIRTH'.
+000710     05  FILLER              PIC X(3)  VALUE SPACES.
+000720     05  FILLER              PIC X(6)  VALUE 'GENDER'.
+000730 
+000740 01  DetailLine.
+000750     05  DtlStudentId        PIC 9(7).
+000760     05  FILLER              PIC X(5)  VALUE SPACES.
+000770     05  DtlSurname          PIC X(8).
+000780     05  FILLER              PIC X(1)  VALUE SPACES.
+000790     05  DtlInitials         PIC XX.
+000800     05  FILLER              PIC X(9)  VALUE SPACES.
+000810     05  DtlYOBirth          PIC 9(4).
+000820     05  FILLER              PIC X(1)  VALUE '-'.
+000830     05  DtlMOBirth          PIC 9(2).
+000840     05  FILLER              PIC X(1)  VALUE '-'.
+000850     05  DtlDOBirth          PIC 9(2).
+000860     05  FILLER              PIC X(8)  VALUE SPACES.
+000870     05  DtlGender           PIC X.
+000880 
+000890 01  CourseTotalLine.
+000900     05  FILLER          PIC X(19) VALUE 'STUDENTS IN COURSE:'.
+000910     05  CtlHeadcount        PIC ZZZ9.
+000920 
+000930 01  GrandTotalLine.
+000940     05  FILLER              PIC X(16) VALUE 'TOTAL STUDENTS: '.
+000950     05  GtlHeadcount        PIC ZZZZ9.
+000960 
+000970 01  PageNumber              PIC 9(4)  VALUE ZERO.
+000980 
+000990 01  CourseHeadcount         PIC 9(5)  VALUE ZERO.
+001000 01  GrandHeadcount          PIC 9(5)  VALUE ZERO.
+001010 
+001020 01  PriorCourseCode         PIC X(4)  VALUE SPACES.
+001030 01  FirstDetailSwitch       PIC X     VALUE "Y".
+001040     88  FirstDetailOfReport         VALUE "Y".
+001050 
+001060 01  RosterSortStatus        PIC X     VALUE "Y".
+001070     88  EndOfRosterSort             VALUE "N".
+001080 
+001090 PROCEDURE DIVISION.
+001100 MAIN-PARAGRAPH.
+001110     SORT RosterSortFile
+001120         ON ASCENDING KEY SortCourseCode SortStudentId
+001130         USING StudentFile
+001140         OUTPUT PROCEDURE IS PRODUCE-ROSTER
+001150     STOP RUN.
+001160 
+001170*----------------------------------------------------------------
+001180*PRODUCE-ROSTER - drive the sorted student stream, breaking on
+001190*CourseCode to print a course heading, roster detail lines, a
+001200*per-course headcount, and finally a grand total.
+001210*----------------------------------------------------------------
+001220 PRODUCE-ROSTER.
+001230     OPEN OUTPUT RosterFile
+001240     RETURN RosterSortFile
+001250         AT END SET EndOfRosterSort TO TRUE
+001260     END-RETURN
+001270     PERFORM PROCESS-ROSTER-RECORD UNTIL EndOfRosterSort
+001280     IF NOT FirstDetailOfReport
+001290         PERFORM PRINT-COURSE-TOTAL
+001300     END-IF
+001310     MOVE GrandHeadcount TO GtlHeadcount
+001320     MOVE GrandTotalLine TO RosterLine
+001330     WRITE RosterLine
+001340     CLOSE RosterFile.
+001350 
+001360*----------------------------------------------------------------
+001370*PROCESS-ROSTER-RECORD - handle one sorted student record: print
+001380*a new course heading whenever CourseCode changes, then the
+001390*detail line for this student.
+001400*----------------------------------------------------------------
+001410 PROCESS-ROSTER-RECORD.
+001420     IF FirstDetailOfReport
+001430         OR SortCourseCode NOT = PriorCourseCode
+001440         IF NOT FirstDetailOfReport
+001450             PERFORM PRINT-COURSE-TOTAL
+001460         END-IF
+001470         MOVE SortCourseCode TO PriorCourseCode
+001480         MOVE ZERO TO CourseHeadcount
+001490         MOVE "N" TO FirstDetailSwitch
+001500         PERFORM PRINT-COURSE-HEADING
+001510     END-IF
+001520     MOVE SortStudentId TO DtlStudentId
+001530     MOVE SortSurname TO DtlSurname
+001540     MOVE SortInitials TO DtlInitials
+001550     MOVE SortYOBirth TO DtlYOBirth
+001560     MOVE SortMOBirth TO DtlMOBirth
+001570     MOVE SortDOBirth TO DtlDOBirth
+001580     MOVE SortGender TO DtlGender
+001590     MOVE DetailLine TO RosterLine
+001600     WRITE RosterLine
+001610     ADD 1 TO CourseHeadcount
+001620     ADD 1 TO GrandHeadcount
+001630     RETURN RosterSortFile
+001640         AT END SET EndOfRosterSort TO TRUE
+001650     END-RETURN.
+001660 
+001670*----------------------------------------------------------------
+001680*PRINT-COURSE-HEADING - start a new page and print the report
+001690*and course headings for the course now beginning.
+001700*----------------------------------------------------------------
+001710 PRINT-COURSE-HEADING.
+001720     ADD 1 TO PageNumber
+001730     MOVE PageNumber TO HdgPageNumber
+001740     MOVE SortCourseCode TO HdgCourseCode
+001750     PERFORM LOOKUP-COURSE-DESC
+001760     MOVE PageHeading1 TO RosterLine
+001770     WRITE RosterLine
+001780     MOVE PageHeading2 TO RosterLine
+001790     WRITE RosterLine
+001800     MOVE SPACES TO RosterLine
+001810     WRITE RosterLine
+001820     MOVE ColumnHeading TO RosterLine
+001830     WRITE RosterLine
+001840     MOVE SPACES TO RosterLine
+001850     WRITE RosterLine.
+001860 
+001870*----------------------------------------------------------------
+001880*LOOKUP-COURSE-DESC - fill in HdgCourseDesc from CourseTable, or
+001890*leave it blank if the code somehow is not found there.
+001900*----------------------------------------------------------------
+001910 LOOKUP-COURSE-DESC.
+001920     MOVE SPACES TO HdgCourseDesc
+001930     SET CrsIdx TO 1
+001940     SEARCH CourseTableEntry
+001950         AT END
+001960             CONTINUE
+001970         WHEN CourseTableCode (CrsIdx) = SortCourseCode
+001980             MOVE CourseTableDesc (CrsIdx) TO HdgCourseDesc
+001990     END-SEARCH.
+002000 
+002010*----------------------------------------------------------------
+002020*PRINT-COURSE-TOTAL - print the headcount for the course just
+002030*finished.
+002040*----------------------------------------------------------------
+002050 PRINT-COURSE-TOTAL.
+002060     MOVE CourseHeadcount TO CtlHeadcount
+002070     MOVE CourseTotalLine TO RosterLine
+002080     WRITE RosterLine
+002090     MOVE SPACES TO RosterLine
+002100     WRITE RosterLine.
