@@ -1,56 +1,371 @@
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID.   FILE-TEST-PROG.
-000030 AUTHOR.       SANDY DUNLOP.
-000040*http://www.csis.ul.ie/COBOL/Course/SequentialFiles1.htm
-000050 
-000060 ENVIRONMENT DIVISION.
-000070 INPUT-OUTPUT SECTION.
-000080 FILE-CONTROL.
-000090     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-000100 	       ORGANIZATION IS LINE SEQUENTIAL.
-000110 
-000120 DATA DIVISION.
-000130 FILE SECTION.
-000140 FD StudentFile.
-000150 01 StudentRec.
-000160    88  EndOfStudentFile  VALUE HIGH-VALUES.
-000170    02  StudentId         PIC 9(7).
-000180    02  StudentName.
-000190        03 Surname        PIC X(8).
-000200        03 Initials       PIC XX.
-000210    02  DateOfBirth.
-000220        03 YOBirth        PIC 9(4).
-000230        03 MOBirth        PIC 9(2).
-000240        03 DOBirth        PIC 9(2).
-000250    02  CourseCode        PIC X(4).
-000260    02  Gender            PIC X.
-000270 
-000280 PROCEDURE DIVISION.
-000290 MAIN-PARAGRAPH.
-000300     OPEN OUTPUT StudentFile
-000310     DISPLAY "Enter student details using template below."
-000320     DISPLAY "Enter no data to end"
-000330 
-000340     PERFORM GetStudentRecord
-000350     PERFORM UNTIL StudentRec = SPACES
-000360        WRITE StudentRec
-000370        PERFORM GetStudentRecord
-000380     END-PERFORM
-000390     CLOSE StudentFile
-000400     OPEN INPUT StudentFile.
-000410     READ StudentFile
-000420          AT END
-000430              SET EndOfStudentFile TO TRUE
-000440     END-READ
-000450     PERFORM UNTIL EndOfStudentFile
-000460        DISPLAY StudentId SPACE StudentName SPACE CourseCode
-000470        READ StudentFile
-000480             AT END SET EndOfStudentFile TO TRUE
-000490        END-READ
-000500     END-PERFORM
-000510     CLOSE StudentFile
-000520     STOP RUN.
-000530
-000540 GetStudentRecord.
-000550     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-000560     ACCEPT  StudentRec.
+000010*----------------------------------------------------------------
+000020*STUDENTS.CBL
+000030*Student master file maintenance.
+000040*
+000050*Maintains STUDENTS.DAT (StudentFile), an indexed file keyed on
+000060*StudentId, via a stream of add/change/delete transactions, so a
+000070*single bad record no longer forces the whole file to be
+000080*re-keyed and a lookup can go straight to a StudentId instead of
+000090*scanning the file end to end.
+000100*Rejects CourseCode, DateOfBirth and Gender that fail edit checks
+000110*on entry, writing them to STUDERR.DAT for later review.
+000120*
+000130*Modification history
+000140*  Original     - build STUDENTS.DAT from a stream of ACCEPTs.
+000150*  Add/Chg/Del  - added transaction-driven maintenance so a single
+000160*                 bad record no longer forces a full re-key.
+000170*  Edit checks  - added CourseCode/DateOfBirth/Gender validation
+000180*                 with a reject listing.
+000190*  Indexed file - converted StudentFile to an indexed organization
+000195*                 keyed on StudentId, replacing the in-memory
+000198*                 working table with direct indexed I-O.
+000205*  Audit log    - added AUDITLOG.DAT, written for every successful
+000208*                 add, change or delete with a before/after image.
+000220*----------------------------------------------------------------
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.   FILE-TEST-PROG.
+000250 AUTHOR.       SANDY DUNLOP.
+000260*http://www.csis.ul.ie/COBOL/Course/SequentialFiles1.htm
+000270 
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS StudentId
+000350         FILE STATUS IS StudentFileStatus.
+000360 
+000370     SELECT ErrorFile ASSIGN TO "STUDERR.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000385
+000387     SELECT AuditFile ASSIGN TO "AUDITLOG.DAT"
+000388         ORGANIZATION IS LINE SEQUENTIAL
+000389         FILE STATUS IS AuditFileStatus.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  StudentFile.
+000430 COPY "STUDREC.CPY".
+000435
+000436 FD  AuditFile.
+000437 COPY "AUDITREC.CPY".
+000438
+000450 FD  ErrorFile.
+000460 01  ErrorRec.
+000470     02  ErrStudentId      PIC 9(7).
+000480     02  ErrReasonMsg      PIC X(40).
+000490     02  ErrRecordImage    PIC X(30).
+000500 
+000510 WORKING-STORAGE SECTION.
+000520 COPY "COURSTAB.CPY".
+000530 
+000540*Table of days in each month, used for calendar sanity checks on
+000550*DateOfBirth.  February is adjusted for leap years below.
+000560 01  DaysInMonthLit.
+000570     05  FILLER            PIC X(24)
+000580                     VALUE '312831303130313130313031'.
+000590 01  DaysInMonthTable REDEFINES DaysInMonthLit.
+000600     05  DaysInMonth OCCURS 12 TIMES PIC 9(2).
+000610 
+000620 01  StudentFileStatus     PIC XX.
+000622 01  AuditFileStatus       PIC XX.
+000630 01  CurrentYear           PIC 9(4).
+000632
+000633 01  OperatorId            PIC X(8).
+000634 01  RunDate               PIC 9(8).
+000635 01  RunTime               PIC 9(8).
+000636
+000637 01  BeforeImage           PIC X(30).
+000638 01  AfterImage            PIC X(30).
+000640
+000650 01  MaintenanceSwitch     PIC X       VALUE "N".
+000660     88  EndOfMaintenance              VALUE "Y".
+000670 
+000680 01  TransactionCode       PIC X.
+000690     88  TransactionIsAdd              VALUES "A" "a".
+000700     88  TransactionIsChange           VALUES "C" "c".
+000710     88  TransactionIsDelete           VALUES "D" "d".
+000720     88  TransactionIsEnd              VALUES "E" "e".
+000730 
+000740 01  TransactionStudentId  PIC 9(7).
+000750 
+000760 01  RecordValidSwitch     PIC X       VALUE "Y".
+000770     88  RecordIsValid                 VALUE "Y".
+000780     88  RecordNotValid                VALUE "N".
+000790 
+000800 01  RejectReason          PIC X(40).
+000810 01  MaxDaysInMonth        PIC 9(2).
+000820 01  LeapYearQuotient      PIC 9(2).
+000830 01  LeapYearRemainder     PIC 9(1).
+000832 01  CenturyQuotient       PIC 9(2).
+000834 01  CenturyRemainder      PIC 9(2).
+000836 01  FourCenturyQuotient   PIC 9(1).
+000838 01  FourCenturyRemainder  PIC 9(3).
+000840 
+000850 01  AddCount              PIC 9(5)    VALUE ZERO.
+000860 01  ChangeCount           PIC 9(5)    VALUE ZERO.
+000870 01  DeleteCount           PIC 9(5)    VALUE ZERO.
+000880 01  RejectCount           PIC 9(5)    VALUE ZERO.
+000890 
+000900 PROCEDURE DIVISION.
+000910 MAIN-PARAGRAPH.
+000920     PERFORM INITIALIZE-FILES
+000930     PERFORM PROCESS-MAINTENANCE UNTIL EndOfMaintenance
+000940     PERFORM TERMINATE-FILES
+000950     STOP RUN.
+000960 
+000970*----------------------------------------------------------------
+000980*INITIALIZE-FILES - log the operator in and open the master and
+000990*error files.  StudentFile is created the first time this runs
+001000*and simply opened for update on every run after that.
+001010*----------------------------------------------------------------
+001020 INITIALIZE-FILES.
+001022     DISPLAY "Student file maintenance"
+001024     DISPLAY "Enter operator id: " WITH NO ADVANCING
+001026     ACCEPT OperatorId
+001028     ACCEPT RunDate FROM DATE YYYYMMDD
+001032     ACCEPT RunTime FROM TIME
+001033     MOVE RunDate (1:4) TO CurrentYear
+001040     OPEN I-O StudentFile
+001050     IF StudentFileStatus = "35"
+001060         OPEN OUTPUT StudentFile
+001070         CLOSE StudentFile
+001080         OPEN I-O StudentFile
+001090     END-IF
+001100     OPEN OUTPUT ErrorFile
+001102
+001104     OPEN EXTEND AuditFile
+001106     IF AuditFileStatus = "35"
+001108         OPEN OUTPUT AuditFile
+001110         CLOSE AuditFile
+001112         OPEN EXTEND AuditFile
+001114     END-IF
+001120
+001130     DISPLAY "Transactions: (A)dd (C)hange (D)elete (E)nd".
+001140 
+001150*----------------------------------------------------------------
+001160*PROCESS-MAINTENANCE - accept one maintenance transaction and
+001170*route it to the paragraph that handles it.
+001180*----------------------------------------------------------------
+001190 PROCESS-MAINTENANCE.
+001200     DISPLAY "Transaction code: " WITH NO ADVANCING
+001210     ACCEPT TransactionCode
+001220     EVALUATE TRUE
+001230         WHEN TransactionIsAdd
+001240             PERFORM AddStudentTransaction
+001250         WHEN TransactionIsChange
+001260             PERFORM ChangeStudentTransaction
+001270         WHEN TransactionIsDelete
+001280             PERFORM DeleteStudentTransaction
+001290         WHEN TransactionIsEnd
+001300             SET EndOfMaintenance TO TRUE
+001310         WHEN OTHER
+001320             DISPLAY "Invalid transaction code - use A, C, D or E"
+001330     END-EVALUATE.
+001340 
+001350*----------------------------------------------------------------
+001360*TERMINATE-FILES - close down and show run totals.
+001370*----------------------------------------------------------------
+001380 TERMINATE-FILES.
+001390     CLOSE StudentFile
+001400     CLOSE ErrorFile
+001402     CLOSE AuditFile
+001410     DISPLAY "Adds: " AddCount "  Changes: " ChangeCount
+001420     DISPLAY "Deletes: " DeleteCount "  Rejects: " RejectCount.
+001430 
+001440*----------------------------------------------------------------
+001450*AddStudentTransaction - accept a new StudentRec, edit-check it
+001460*and write it to StudentFile if it passes and the key is unique.
+001470*----------------------------------------------------------------
+001480 AddStudentTransaction.
+001490     PERFORM GetStudentRecord
+001500     IF StudentRec = SPACES
+001510         DISPLAY "Add abandoned - no data entered"
+001520     ELSE
+001530         IF RecordIsValid
+001532             MOVE SPACES TO BeforeImage
+001534             MOVE StudentRec TO AfterImage
+001540             WRITE StudentRec
+001550                 INVALID KEY
+001560                     MOVE "Duplicate student id" TO RejectReason
+001570                     PERFORM RejectRecord
+001580                 NOT INVALID KEY
+001590                     ADD 1 TO AddCount
+001595                     MOVE "A" TO AuditTranCode
+001596                     PERFORM WriteAuditRecord
+001600             END-WRITE
+001610         ELSE
+001620             PERFORM RejectRecord
+001630         END-IF
+001640     END-IF.
+001650 
+001660*----------------------------------------------------------------
+001670*ChangeStudentTransaction - look up a StudentRec by StudentId,
+001680*accept and edit-check the replacement fields, and rewrite it.
+001690*----------------------------------------------------------------
+001700 ChangeStudentTransaction.
+001710     DISPLAY "Student id to change: " WITH NO ADVANCING
+001720     ACCEPT TransactionStudentId
+001730     MOVE TransactionStudentId TO StudentId
+001740     READ StudentFile
+001750         INVALID KEY
+001760             MOVE "Student id not on file" TO RejectReason
+001770             PERFORM RejectRecord
+001780         NOT INVALID KEY
+001782             MOVE StudentRec TO BeforeImage
+001790             PERFORM GetStudentRecord
+001792             IF StudentRec = SPACES
+001794                 DISPLAY "Change abandoned - no data entered"
+001796             ELSE
+001800                 MOVE TransactionStudentId TO StudentId
+001810                 IF RecordIsValid
+001815                     MOVE StudentRec TO AfterImage
+001820                     REWRITE StudentRec
+001830                         INVALID KEY
+001840                             MOVE "Rewrite failed" TO RejectReason
+001850                             PERFORM RejectRecord
+001860                         NOT INVALID KEY
+001870                             ADD 1 TO ChangeCount
+001872                             MOVE "C" TO AuditTranCode
+001874                             PERFORM WriteAuditRecord
+001880                     END-REWRITE
+001890                 ELSE
+001900                     PERFORM RejectRecord
+001910                 END-IF
+001915             END-IF
+001920     END-READ.
+001930 
+001940*----------------------------------------------------------------
+001950*DeleteStudentTransaction - look up a StudentRec by StudentId and
+001960*remove it from StudentFile.
+001970*----------------------------------------------------------------
+001980 DeleteStudentTransaction.
+001990     DISPLAY "Student id to delete: " WITH NO ADVANCING
+002000     ACCEPT TransactionStudentId
+002010     MOVE TransactionStudentId TO StudentId
+002020     READ StudentFile
+002030         INVALID KEY
+002040             MOVE "Student id not on file" TO RejectReason
+002050             PERFORM RejectRecord
+002060         NOT INVALID KEY
+002062             MOVE StudentRec TO BeforeImage
+002064             MOVE SPACES TO AfterImage
+002070             DELETE StudentFile
+002080                 INVALID KEY
+002090                     MOVE "Delete failed" TO RejectReason
+002100                     PERFORM RejectRecord
+002110                 NOT INVALID KEY
+002120                     ADD 1 TO DeleteCount
+002122                     MOVE "D" TO AuditTranCode
+002124                     PERFORM WriteAuditRecord
+002130             END-DELETE
+002140     END-READ.
+002150 
+002160*----------------------------------------------------------------
+002170*GetStudentRecord - display the entry template, accept a record
+002180*and edit-check CourseCode, DateOfBirth and Gender.  Leaves
+002190*RecordValidSwitch and RejectReason set for the caller.
+002200*----------------------------------------------------------------
+002210 GetStudentRecord.
+002220     SET RecordIsValid TO TRUE
+002230     MOVE SPACES TO RejectReason
+002240     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+002250     ACCEPT StudentRec
+002260     IF StudentRec NOT = SPACES
+002270         PERFORM ValidateCourseCode
+002280         IF RecordIsValid
+002290             PERFORM ValidateDateOfBirth
+002300         END-IF
+002310         IF RecordIsValid
+002320             PERFORM ValidateGender
+002330         END-IF
+002340     END-IF.
+002350 
+002360*----------------------------------------------------------------
+002370*ValidateCourseCode - CourseCode must match an entry in
+002380*CourseTable.
+002390*----------------------------------------------------------------
+002400 ValidateCourseCode.
+002410     SET CrsIdx TO 1
+002420     SEARCH CourseTableEntry
+002430         AT END
+002440             SET RecordNotValid TO TRUE
+002450             MOVE "Invalid course code" TO RejectReason
+002460         WHEN CourseTableCode (CrsIdx) = CourseCode
+002470             CONTINUE
+002480     END-SEARCH.
+002490 
+002500*----------------------------------------------------------------
+002510*ValidateDateOfBirth - basic calendar sanity: year in range,
+002520*month 1-12, and day within the number of days that month has
+002530*(allowing for February in a leap year).
+002540*----------------------------------------------------------------
+002550 ValidateDateOfBirth.
+002560     IF YOBirth < 1900 OR YOBirth > CurrentYear
+002570         SET RecordNotValid TO TRUE
+002580         MOVE "Invalid year of birth" TO RejectReason
+002590     ELSE
+002600         IF MOBirth < 1 OR MOBirth > 12
+002610             SET RecordNotValid TO TRUE
+002620             MOVE "Invalid month of birth" TO RejectReason
+002630         ELSE
+002640             MOVE DaysInMonth (MOBirth) TO MaxDaysInMonth
+002650             IF MOBirth = 2
+002660                 DIVIDE YOBirth BY 4 GIVING LeapYearQuotient
+002670                         REMAINDER LeapYearRemainder
+002680                 IF LeapYearRemainder = 0
+002690                     MOVE 29 TO MaxDaysInMonth
+002692                     DIVIDE YOBirth BY 100 GIVING CenturyQuotient
+002694                             REMAINDER CenturyRemainder
+002696                     IF CenturyRemainder = 0
+002698                         DIVIDE YOBirth BY 400
+002699                                 GIVING FourCenturyQuotient
+002700                                 REMAINDER FourCenturyRemainder
+002701                         IF FourCenturyRemainder NOT = 0
+002702                             MOVE 28 TO MaxDaysInMonth
+002703                         END-IF
+002704                     END-IF
+002705                 END-IF
+002710             END-IF
+002720             IF DOBirth < 1 OR DOBirth > MaxDaysInMonth
+002730                 SET RecordNotValid TO TRUE
+002740                 MOVE "Invalid day of birth" TO RejectReason
+002750             END-IF
+002760         END-IF
+002770     END-IF.
+002780 
+002790*----------------------------------------------------------------
+002800*ValidateGender - Gender must be M, F or U (unspecified).
+002810*----------------------------------------------------------------
+002820 ValidateGender.
+002830     IF NOT GenderValid
+002840         SET RecordNotValid TO TRUE
+002850         MOVE "Invalid gender code" TO RejectReason
+002860     END-IF.
+002870 
+002880*----------------------------------------------------------------
+002890*RejectRecord - log a failed transaction to ErrorFile and tell
+002900*the operator why.
+002910*----------------------------------------------------------------
+002920 RejectRecord.
+002930     MOVE StudentId TO ErrStudentId
+002940     MOVE RejectReason TO ErrReasonMsg
+002950     MOVE StudentRec TO ErrRecordImage
+002960     WRITE ErrorRec
+002970     ADD 1 TO RejectCount
+002980     DISPLAY "*** Rejected - " RejectReason.
+002990
+003000*----------------------------------------------------------------
+003010*WriteAuditRecord - append a dated before/after image of the
+003020*current transaction to AuditFile.  AuditTranCode is set by the
+003030*caller before this is performed.
+003040*----------------------------------------------------------------
+003050 WriteAuditRecord.
+003060     MOVE OperatorId TO AuditOperatorId
+003070     MOVE RunDate TO AuditDate
+003080     MOVE RunTime TO AuditTime
+003090     MOVE StudentId TO AuditStudentId
+003100     MOVE BeforeImage TO AuditBeforeImage
+003110     MOVE AfterImage TO AuditAfterImage
+003120     WRITE AuditRec.
