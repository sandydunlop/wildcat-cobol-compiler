@@ -1,62 +1,192 @@
-000100 Id Division.                                                     
-000110 Program-Id. BotBeer. 
-000115* http://99-bottles-of-beer.net/language-cobol-908.html                                            
-000120 Data Division.                                                   
-000130 Working-Storage Section.                                         
-000140 01  strings.                                                     
-000150     05  buffer                      pic x(80).                   
-000160     05  bb1 value spaces            pic x(15).                   
-000170     05  bb2 value 'bottles of beer' pic x(15).                   
-000180     05  bb3 value 'on the wall'     pic x(11).                   
-000190     05  bb4 value 'Take one down, pass it around, '  pic x(31).  
-000200     05  bb6.                                                     
-000210         10                          pic x(010) value spaces.     
-000220         10                          pic x(130) value 'one       two       three     four      five      six       seven 
-000240-    '    eight     nine      ten       eleven    twelve    thirteen  '.  
-000250         10                          pic x(060) value 'fourteen  fifteen   sixteen   seventeen eighteen  nineteen  '.     
-000270     05  redefines bb6.                                           
-000280         10  bb7 occurs 20           pic x(10).                   
-000290     05  value '                twenty  thirty  forty   fifty   sixty   s
-000300-              'eventy eighty  ninety    '.                            
-000310         10  bb8 occurs 10          pic x(08).                    
-000320 01  integers                       binary.                       
-000330     05  i                          pic s9(3).                    
-000340     05  j                          pic s9(3).                    
-000350     05  k                          pic s9(3).                    
-000360     05  l                          pic s9(3).                    
-000370 Procedure Division.                                              
-000380 0.                                                               
-000390     perform varying i from 99 by -1 until i = 1                  
-000400        move spaces to buffer bb1                                 
-000410        move 1 to j
-000420        divide i by 10 giving k remainder l                       
-000430        string bb8(k + 1) delimited space into bb1 pointer j   
-000431*This is a test line:
-000440        if j > 1   
-000450           then move bb7(l + 1) to bb1(j + 1:)                    
-000460           else move bb7(i + 1) to bb1                            
-000470        end-if                                                    
-000473        STRING bb1 DELIMITED '  ' INTO bb1
-000480        move 1 to j                                               
-000490        string bb1 ' ' bb2 ' ' bb3 delimited '  ' into buffer pointer j                                  
-000510        if i < 99                                                 
-000520           move '!' to buffer(j:)                                 
-000530           display bb4 buffer                                    
-000540           display ' '                                            
-000550        end-if                                                    
-000560        string ', ' bb1 ' ' bb2 '!' delimited '  ' into buffer(j:) pointer j                   
-000580        display function upper-case(buffer(1:1)) buffer(2:)  
-000590     end-perform                                                  
-000600     display bb4 'one bottle of beer on the wall!'                
-000610     display ' '                                                  
-000620     display 'One bottle of beer on the wall, one bottle of beer!'
-000630     display 'Take that down, pass it around, '                   
-000640             'no more bottles of beer on the wall!'               
-000650     display ' '                                                  
-000660     display 'No bottle of beer on the wall, '                
-000670             'no more bottles of beer!'                       
-000680     display 'Go to the store and buy some more, '            
-000690             'ninety nine bottles of beer on the wall!'       
-000700     stop run                                                 
-000710     .                                                        
-000720 end program BotBeer.
+000010*----------------------------------------------------------------
+000020*BOTTLES.CBL
+000030*99 Bottles of Beer - doubles as a quick smoke test of the
+000040*compiler and runtime on a new environment.
+000050*
+000060*Starting bottle count comes from the PARM on the EXEC
+000070*statement (defaults to 99 if none supplied); verses are
+000080*written to BEEROUT.DAT instead of SYSOUT so a run can be
+000090*diffed against a run on another compiler or runtime.
+000100*RETURN-CODE reflects success so a job stream can gate on it.
+000110*
+000120*Modification history
+000130*  Original  - 99-bottles-of-beer.net, language-cobol-908
+000140*  Parm/file - starting count from PARM; verses to a file
+000150*  Canary    - RETURN-CODE set so a job stream can gate on it
+000160*----------------------------------------------------------------
+000170 identification division.
+000180 program-id. BotBeer.
+000190 environment division.
+000200 input-output section.
+000210 file-control.
+000220     select BeerFile assign to "BEEROUT.DAT"
+000230         organization is line sequential.
+000240 data division.
+000250 file section.
+000260 fd  BeerFile.
+000270 01  beer-line                       pic x(80).
+000280 working-storage section.
+000290 01  strings.
+000300     05  buffer                      pic x(80).
+000310     05  bb1 value spaces            pic x(15).
+000320     05  bb2 value 'bottles of beer' pic x(15).
+000330     05  bb3 value 'on the wall'     pic x(11).
+000340     05  bb4 value 'Take one down, pass it around, '  pic x(31).
+000350     05  bb6.
+000360         10                          pic x(010) value spaces.
+000370         10  filler                  pic x(040) value
+000380             'one       two       three     four      '.
+000390         10  filler                  pic x(040) value
+000400             'five      six       seven     eight     '.
+000410         10  filler                  pic x(040) value
+000420             'nine      ten       eleven    twelve    '.
+000430         10  filler                  pic x(010) value
+000440             'thirteen  '.
+000450         10  filler                  pic x(040) value
+000460             'fourteen  fifteen   sixteen   seventeen '.
+000470         10  filler                  pic x(020) value
+000480             'eighteen  nineteen  '.
+000490     05  redefines bb6.
+000500         10  bb7 occurs 20           pic x(10).
+000510     05  tens-words.
+000520         10  filler                  pic x(040) value
+000530             '                twenty  thirty  forty   '.
+000540         10  filler                  pic x(040) value
+000550             'fifty   sixty   seventy eighty  ninety  '.
+000560     05  bb8-area redefines tens-words.
+000570         10  bb8 occurs 10           pic x(08).
+000580 01  integers                       binary.
+000590     05  i                          pic s9(3).
+000600     05  j                          pic s9(3).
+000610     05  k                          pic s9(3).
+000620     05  l                          pic s9(3).
+000625 01  word-count-value               pic s9(3).
+000627 01  word-count-result              pic x(15) value spaces.
+000630 01  starting-count                 pic 9(3) value 99.
+000640 01  parm-numeric-check             pic 9(3).
+000650 01  run-switch                     pic x value 'Y'.
+000660     88  run-is-ok                    value 'Y'.
+000670     88  run-is-not-ok                value 'N'.
+000680 linkage section.
+000690 01  parm-area.
+000700     05  parm-length             pic s9(4) comp.
+000710     05  parm-value              pic x(3).
+000720 procedure division using parm-area.
+000730 0.
+000740     perform GetStartingCount
+000750     if run-is-ok
+000760        open output BeerFile
+000770        perform varying i from starting-count by -1
+000780                until i = 1
+000790           move spaces to buffer bb1
+000795           move i to word-count-value
+000797           perform BuildBottleCountWords
+000798           move word-count-result to bb1
+000890           move 1 to j
+000900           string bb1 ' ' bb2 ' ' bb3 delimited '  '
+000910                  into buffer pointer j
+000920           if i < starting-count
+000930              move '!' to buffer(j:)
+000940              move spaces to beer-line
+000950              string bb4 buffer delimited size
+000960                     into beer-line
+000970              write beer-line
+000980              move spaces to beer-line
+000990              write beer-line
+001000           end-if
+001010           string ', ' bb1 ' ' bb2 '!' delimited '  '
+001020                  into buffer pointer j
+001030           move spaces to beer-line
+001040           move function upper-case(buffer(1:1))
+001050                                     to beer-line(1:1)
+001060           move buffer(2:) to beer-line(2:)
+001070           write beer-line
+001080        end-perform
+001090        move spaces to beer-line
+001100        string bb4 'one bottle of beer on the wall!'
+001110               delimited size into beer-line
+001120        write beer-line
+001130        move spaces to beer-line
+001140        write beer-line
+001150        move spaces to beer-line
+001160        string 'One bottle of beer on the wall, one bottle'
+001170               ' of beer!' delimited size into beer-line
+001180        write beer-line
+001190        move spaces to beer-line
+001200        string 'Take that down, pass it around, no more'
+001210               ' bottles of beer on the wall!' delimited size
+001220               into beer-line
+001230        write beer-line
+001240        move spaces to beer-line
+001250        write beer-line
+001260        move spaces to beer-line
+001270        string 'No bottle of beer on the wall, no more'
+001280               ' bottles of beer!' delimited size into beer-line
+001290        write beer-line
+001300        move spaces to beer-line
+001302        move starting-count to word-count-value
+001304        perform BuildBottleCountWords
+001310        string 'Go to the store and buy some more, '
+001312               delimited size
+001315               word-count-result delimited '  '
+001320               ' bottles of beer on the wall!'
+001330               delimited size into beer-line
+001340        write beer-line
+001350        close BeerFile
+001360        display 'BOTBEER: ' starting-count
+001370                ' verses written to BEEROUT.DAT'
+001380        move 0 to return-code
+001390     else
+001400        display 'BOTBEER: invalid starting count -'
+001410                ' must be 2-99'
+001420        move 4 to return-code
+001430     end-if
+001440     goback.
+001450
+001452*----------------------------------------------------------------
+001453*BuildBottleCountWords - spell out word-count-value (0-99) into
+001454*word-count-result, e.g. 5 becomes 'five', 99 becomes
+001455*'ninety nine'.  Shared by the verse loop and the closing verse
+001456*so neither one hardcodes a bottle count in words.
+001457*----------------------------------------------------------------
+001458 BuildBottleCountWords.
+001459     move spaces to word-count-result
+001460     move 1 to j
+001461     divide word-count-value by 10 giving k remainder l
+001462     string bb8(k + 1) delimited space
+001463            into word-count-result pointer j
+001464     if j > 1
+001465        then move bb7(l + 1) to word-count-result(j + 1:)
+001466        else move bb7(word-count-value + 1) to word-count-result
+001467     end-if
+001468     string word-count-result delimited '  '
+001469            into word-count-result.
+001469
+001470*----------------------------------------------------------------
+001471*GetStartingCount - use the PARM passed on the EXEC statement
+001480*as the starting bottle count, defaulting to 99 when none was
+001490*supplied.  Rejects anything outside 2-99 (a starting count of
+001495*one bottle has no preceding verse to sing, so it is treated
+001496*the same as an out-of-range count).
+001500*----------------------------------------------------------------
+001510 GetStartingCount.
+001520     move 99 to starting-count
+001530     set run-is-ok to true
+001540     if parm-length > 0 and parm-length <= 3
+001542        if parm-value (1:parm-length) is not numeric
+001544           set run-is-not-ok to true
+001546        else
+001550           move parm-value (1:parm-length)
+001560                to parm-numeric-check
+001570           move parm-numeric-check to starting-count
+001575        end-if
+001580     else
+001590        if parm-length > 3
+001600           set run-is-not-ok to true
+001610        end-if
+001620     end-if
+001630     if starting-count < 2 or starting-count > 99
+001640        set run-is-not-ok to true
+001650     end-if.
+001660
+001670 end program BotBeer.
