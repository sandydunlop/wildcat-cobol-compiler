@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC.CPY
+000030* Record layout for AuditFile (AUDITLOG.DAT). One entry is
+000040* appended for every successful add, change or delete applied
+000050* to StudentFile, carrying the before and after images of the
+000060* record so a disputed entry can be traced back.
+000070*----------------------------------------------------------------
+000080 01  AuditRec.
+000090     02  AuditTranCode      PIC X.
+000100         88  AuditTranAdd     VALUE 'A'.
+000110         88  AuditTranChange  VALUE 'C'.
+000120         88  AuditTranDelete  VALUE 'D'.
+000130     02  AuditOperatorId    PIC X(8).
+000140     02  AuditDate          PIC 9(8).
+000150     02  AuditTime          PIC 9(8).
+000160     02  AuditStudentId     PIC 9(7).
+000170     02  AuditBeforeImage   PIC X(30).
+000180     02  AuditAfterImage    PIC X(30).
