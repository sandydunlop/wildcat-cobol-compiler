@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* CAPREC.CPY
+000030* Record layout for CourseCapFile (COURSCAP.DAT), the course
+000040* capacity master used to reconcile enrollment against how many
+000050* seats a course actually has.
+000060*----------------------------------------------------------------
+000070 01  CourseCapRec.
+000080     88  EndOfCourseCapFile  VALUE HIGH-VALUES.
+000090     02  CapCourseCode       PIC X(4).
+000100     02  CapCourseDesc       PIC X(20).
+000110     02  CapCapacity         PIC 9(4).
