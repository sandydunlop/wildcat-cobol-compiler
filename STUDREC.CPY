@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* STUDREC.CPY
+000030* Record layout for StudentFile (STUDENTS.DAT), shared by every
+000040* program that reads or writes the student master.
+000050*----------------------------------------------------------------
+000060 01  StudentRec.
+000070     88  EndOfStudentFile  VALUE HIGH-VALUES.
+000080     02  StudentId         PIC 9(7).
+000090     02  StudentName.
+000100         03 Surname        PIC X(8).
+000110         03 Initials       PIC XX.
+000120     02  DateOfBirth.
+000130         03 YOBirth        PIC 9(4).
+000140         03 MOBirth        PIC 9(2).
+000150         03 DOBirth        PIC 9(2).
+000160     02  CourseCode        PIC X(4).
+000170     02  Gender            PIC X.
+000180         88  GenderValid   VALUES 'M' 'F' 'U'.
