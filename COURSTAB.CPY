@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------
+000020* COURSTAB.CPY
+000030* Table of valid course codes and their descriptions, used to
+000040* edit-check CourseCode on entry and to print report headings.
+000050* Built as a single literal redefined as a table, same technique
+000060* as the number-word tables in BOTBEER.
+000070*----------------------------------------------------------------
+000080 01  CourseTableLit.
+000090         05  FILLER          PIC X(48) VALUE
+000100             'CS01COMPUTER SCIENCE I  CS02COMPUTER SCIENCE II '.
+000110         05  FILLER          PIC X(48) VALUE
+000120             'MA01CALCULUS I          MA02CALCULUS II         '.
+000130         05  FILLER          PIC X(48) VALUE
+000140             'EN01ENGLISH COMPOSITION HI01WORLD HISTORY       '.
+000150         05  FILLER          PIC X(48) VALUE
+000160             'PH01PHYSICS I           BUS1INTRO TO BUSINESS   '.
+000170         05  FILLER          PIC X(48) VALUE
+000180             'ART1STUDIO ART          CHM1CHEMISTRY I         '.
+000190 01  CourseTable REDEFINES CourseTableLit.
+000200         05  CourseTableEntry OCCURS 10 TIMES
+000210                 INDEXED BY CrsIdx.
+000220             10  CourseTableCode     PIC X(4).
+000230             10  CourseTableDesc     PIC X(20).
