@@ -0,0 +1,193 @@
+000010*----------------------------------------------------------------
+000020*CAPCHECK.CBL
+000030*Course-capacity reconciliation report.
+000040*
+000050*Reads COURSCAP.DAT (the course-capacity master) into a table,
+000060*tallies StudentFile enrollment per CourseCode against it, and
+000070*prints a report flagging any course that is over capacity or
+000080*has zero enrollment.
+000090*
+000100*Modification history
+000110*  Original - new program written alongside CAPMAINT.
+000120*----------------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.   CAP-CHECK-PROG.
+000150 AUTHOR.       SANDY DUNLOP.
+000160 
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT CourseCapFile ASSIGN TO "COURSCAP.DAT"
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220 
+000230     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS StudentId.
+000280 
+000290     SELECT CapRptFile ASSIGN TO "CAPRPT.DAT"
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310 
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  CourseCapFile.
+000350 COPY "CAPREC.CPY".
+000360 
+000370 FD  StudentFile.
+000380 COPY "STUDREC.CPY".
+000390 
+000400 FD  CapRptFile.
+000410 01  CapRptLine               PIC X(80).
+000420 
+000430 WORKING-STORAGE SECTION.
+000450
+000460*Course-capacity working table, one entry per course loaded from
+000470*CourseCapFile, carrying a running enrollment count alongside
+000480*the capacity read from the master.
+000490 01  CapTable.
+000500     05  CapTableEntry OCCURS 100 TIMES
+000510             INDEXED BY CapIdx.
+000520         10  CapTableCode        PIC X(4).
+000530         10  CapTableDesc        PIC X(20).
+000540         10  CapTableCapacity    PIC 9(4).
+000550         10  CapTableEnrolled    PIC 9(4)  VALUE ZERO.
+000560 01  CapTableCount             PIC 9(3)  VALUE ZERO.
+000570 01  FoundCapIndex             PIC 9(3)  VALUE ZERO.
+000580 
+000590 01  PageHeading.
+000600     05  FILLER  PIC X(31) VALUE 'COURSE CAPACITY RECONCILIATION'.
+000610 
+000620 01  ColumnHeading.
+000630     05  FILLER    PIC X(6)  VALUE 'COURSE'.
+000640     05  FILLER    PIC X(2)  VALUE SPACES.
+000650     05  FILLER    PIC X(20) VALUE 'DESCRIPTION'.
+000660     05  FILLER    PIC X(2)  VALUE SPACES.
+000670     05  FILLER    PIC X(8)  VALUE 'CAPACITY'.
+000680     05  FILLER    PIC X(2)  VALUE SPACES.
+000690     05  FILLER    PIC X(9)  VALUE 'ENROLLED'.
+000700     05  FILLER    PIC X(2)  VALUE SPACES.
+000710     05  FILLER    PIC X(10) VALUE 'EXCEPTION'.
+000720 
+000730 01  DetailLine.
+000740     05  DtlCourseCode         PIC X(4).
+000750     05  FILLER                PIC X(4)  VALUE SPACES.
+000760     05  DtlCourseDesc         PIC X(20).
+000770     05  FILLER                PIC X(2)  VALUE SPACES.
+000780     05  DtlCapacity           PIC ZZZ9.
+000790     05  FILLER                PIC X(5)  VALUE SPACES.
+000800     05  DtlEnrolled           PIC ZZZ9.
+000810     05  FILLER                PIC X(5)  VALUE SPACES.
+000820     05  DtlException          PIC X(17).
+000830 
+000840 01  CourseCapStatus           PIC X     VALUE "Y".
+000850     88  EndOfCourseCapFile2         VALUE "N".
+000860 
+000870 PROCEDURE DIVISION.
+000880 MAIN-PARAGRAPH.
+000890     PERFORM LOAD-CAPACITY-TABLE
+000900     PERFORM TALLY-ENROLLMENT
+000910     PERFORM PRINT-RECONCILIATION-REPORT
+000920     STOP RUN.
+000930 
+000940*----------------------------------------------------------------
+000950*LOAD-CAPACITY-TABLE - read the course-capacity master into
+000960*CapTable so enrollment can be tallied against it by CourseCode.
+000970*----------------------------------------------------------------
+000980 LOAD-CAPACITY-TABLE.
+000990     OPEN INPUT CourseCapFile
+001000     READ CourseCapFile
+001010         AT END SET EndOfCourseCapFile2 TO TRUE
+001020     END-READ
+001030     PERFORM LOAD-ONE-CAPACITY-RECORD UNTIL EndOfCourseCapFile2
+001040     CLOSE CourseCapFile.
+001050 
+001060 LOAD-ONE-CAPACITY-RECORD.
+001065     IF CapTableCount = 100
+001066         DISPLAY "*** Capacity table full at 100 courses - "
+001067                 CapCourseCode " and any courses after it "
+001068                 "were not loaded"
+001069         SET EndOfCourseCapFile2 TO TRUE
+001070     ELSE
+001071         ADD 1 TO CapTableCount
+001080         MOVE CapCourseCode TO CapTableCode (CapTableCount)
+001090         MOVE CapCourseDesc TO CapTableDesc (CapTableCount)
+001100         MOVE CapCapacity TO CapTableCapacity (CapTableCount)
+001110         MOVE ZERO TO CapTableEnrolled (CapTableCount)
+001120         READ CourseCapFile
+001130             AT END SET EndOfCourseCapFile2 TO TRUE
+001140         END-READ
+001145     END-IF.
+001150 
+001160*----------------------------------------------------------------
+001170*TALLY-ENROLLMENT - read every student and add one to the
+001180*matching CapTable entry, ignoring students whose CourseCode is
+001190*not in the capacity master.
+001200*----------------------------------------------------------------
+001210 TALLY-ENROLLMENT.
+001220     OPEN INPUT StudentFile
+001230     READ StudentFile NEXT
+001240         AT END SET EndOfStudentFile TO TRUE
+001250     END-READ
+001260     PERFORM TALLY-ONE-STUDENT UNTIL EndOfStudentFile
+001270     CLOSE StudentFile.
+001280 
+001290 TALLY-ONE-STUDENT.
+001300     PERFORM FIND-CAPACITY-ENTRY
+001310     IF FoundCapIndex NOT = ZERO
+001320         ADD 1 TO CapTableEnrolled (FoundCapIndex)
+001330     END-IF
+001340     READ StudentFile NEXT
+001350         AT END SET EndOfStudentFile TO TRUE
+001360     END-READ.
+001370 
+001380*----------------------------------------------------------------
+001390*FIND-CAPACITY-ENTRY - set FoundCapIndex to the CapTable
+001400*subscript whose CapTableCode matches CourseCode, or ZERO if
+001410*none does.
+001420*----------------------------------------------------------------
+001430 FIND-CAPACITY-ENTRY.
+001440     MOVE ZERO TO FoundCapIndex
+001450     PERFORM CHECK-ONE-CAPACITY-ENTRY
+001452         VARYING CapIdx FROM 1 BY 1
+001454         UNTIL CapIdx > CapTableCount OR FoundCapIndex NOT = ZERO.
+001456
+001457 CHECK-ONE-CAPACITY-ENTRY.
+001458     IF CapTableCode (CapIdx) = CourseCode
+001459         SET FoundCapIndex TO CapIdx
+001460     END-IF.
+001520 
+001530*----------------------------------------------------------------
+001540*PRINT-RECONCILIATION-REPORT - print one line per course,
+001550*flagging any course that is over capacity or has no students
+001560*enrolled at all.
+001570*----------------------------------------------------------------
+001580 PRINT-RECONCILIATION-REPORT.
+001590     OPEN OUTPUT CapRptFile
+001600     MOVE PageHeading TO CapRptLine
+001610     WRITE CapRptLine
+001620     MOVE SPACES TO CapRptLine
+001630     WRITE CapRptLine
+001640     MOVE ColumnHeading TO CapRptLine
+001650     WRITE CapRptLine
+001660     MOVE SPACES TO CapRptLine
+001670     WRITE CapRptLine
+001680     PERFORM PRINT-ONE-CAPACITY-LINE
+001690         VARYING CapIdx FROM 1 BY 1
+001700         UNTIL CapIdx > CapTableCount
+001710     CLOSE CapRptFile.
+001720 
+001730 PRINT-ONE-CAPACITY-LINE.
+001740     MOVE CapTableCode (CapIdx) TO DtlCourseCode
+001750     MOVE CapTableDesc (CapIdx) TO DtlCourseDesc
+001760     MOVE CapTableCapacity (CapIdx) TO DtlCapacity
+001770     MOVE CapTableEnrolled (CapIdx) TO DtlEnrolled
+001780     MOVE SPACES TO DtlException
+001790     IF CapTableEnrolled (CapIdx) > CapTableCapacity (CapIdx)
+001800         MOVE 'OVER CAPACITY' TO DtlException
+001810     ELSE
+001820         IF CapTableEnrolled (CapIdx) = ZERO
+001830             MOVE 'ZERO ENROLLED' TO DtlException
+001840         END-IF
+001850     END-IF
+001860     MOVE DetailLine TO CapRptLine
+001870     WRITE CapRptLine.
